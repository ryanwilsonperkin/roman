@@ -6,6 +6,33 @@ input-output section.
 file-control.
     select standard-input assign to keyboard.
     select standard-output assign to display.
+*>  Batch counterparts of standard-input/standard-output: real
+*>  sequential datasets, named at run time, used instead of the
+*>  keyboard/display when running unattended (request 000).
+    select batch-input assign to dynamic ws-input-file
+        organization is line sequential
+        file status is ws-batch-input-status.
+    select batch-output assign to dynamic ws-output-file
+        organization is line sequential
+        file status is ws-batch-output-status.
+*>  Audit trail of every translation attempt, valid or not, distinct
+*>  from the human-readable report (request 004).
+    select audit-file assign to dynamic ws-audit-file
+        organization is line sequential
+        file status is ws-audit-status.
+*>  Restart/checkpoint dataset for batch runs (request 007): holds the
+*>  number of the last input record completed, so a rerun can skip
+*>  straight past everything already processed.
+    select checkpoint-file assign to dynamic ws-checkpoint-file
+        organization is line sequential
+        file status is ws-checkpoint-status.
+*>  Control record/parameter file (request 008): lets an operator set
+*>  run options by editing a dataset instead of a source change and
+*>  recompile. Optional - if it isn't present, the environment
+*>  variables already used by earlier requests still apply.
+    select control-file assign to dynamic ws-control-file
+        organization is line sequential
+        file status is ws-control-status.
 
 data division.
 file section.
@@ -13,15 +40,242 @@ fd standard-input.
     01 stdin-record picture x(80).
 fd standard-output.
     01 stdout-record picture x(80).
+fd batch-input.
+    01 batch-input-record picture x(80).
+fd batch-output.
+    01 batch-output-record picture x(80).
+fd audit-file.
+    01 audit-record picture x(80).
+fd checkpoint-file.
+    01 checkpoint-record picture x(80).
+fd control-file.
+    01 control-record picture x(80).
 
 working-storage section.
 77  eof picture 9 value 0.
 
+*> Run-mode options: interactive (keyboard/display) vs batch (real
+*> datasets), so overnight jobs can bulk-translate without a keyboard.
+*> Selected from the ROMAN_BATCH_MODE/ROMAN_INPUT_FILE/ROMAN_OUTPUT_FILE
+*> environment variables until a control record (see request 008) is
+*> available to drive this instead.
+01  ws-run-options.
+    02 ws-batch-mode picture x(1) value 'N'.
+       88 batch-mode value 'Y'.
+       88 interactive-mode value 'N'.
+    02 ws-input-file picture x(64).
+    02 ws-output-file picture x(64).
+01  ws-batch-input-status picture x(2).
+01  ws-batch-output-status picture x(2).
+
+*> Set when a batch file that must open cleanly (unlike the optional
+*> audit/checkpoint/control datasets) fails to do so, so the run can
+*> stop with a reported reason instead of an unhandled runtime abort
+*> (e.g. ROMAN_INPUT_FILE pointing at a dataset that doesn't exist).
+77  ws-fatal-error picture 9 value 0.
+
+*> Control record/parameter file (request 008): a small fixed-format
+*> record read once at start of run, ahead of the translate loop, that
+*> overrides the batch/interactive, strict-validation, output-format,
+*> and checkpoint-interval settings otherwise driven by the
+*> environment variables above. Optional - control-record-found stays
+*> 'N' (and every setting keeps coming from its environment variable,
+*> exactly as before) when no control dataset is present.
+01  ws-control-file picture x(64) value 'ROMANCTL.DAT'.
+01  ws-control-status picture x(2).
+77  ws-control-record-found picture x(1) value 'N'.
+    88 control-record-found value 'Y'.
+01  control-record-layout.
+    02 ctl-batch-mode picture x(1).
+    02 filler picture x(1).
+    02 ctl-strict-flag picture x(1).
+    02 filler picture x(1).
+    02 ctl-output-format picture x(1).
+    02 filler picture x(1).
+    02 ctl-checkpoint-interval picture 9(7).
+    02 filler picture x(1).
+    02 ctl-verify-mode picture x(1).
+
+*> Working copy of the current report line, written to whichever of
+*> standard-output/batch-output is open for this run.
+01  ws-report-line picture x(80).
+
 77  roman-len picture s99 usage is computational.
+
+*> roman-len as computed for the raw input, captured before the call
+*> to conv - decimal-to-roman overwrites the (in/out) linkage roman-len
+*> with the length of the *generated* numeral on a reverse conversion,
+*> so anything that needs the raw input's own length afterward (the
+*> audit record) must use this copy instead of roman-len itself.
+77  ws-input-roman-len picture s99 usage is computational.
 77  err picture s9 usage is computational-3.
-77  result picture s9(5) usage is computational.
+77  result picture s9(7) usage is computational.
 01  roman.
     02 s picture x(1) occurs 30 times.
+01  roman-alpha redefines roman picture x(30).
+
+*> Distinguishes which way a given record is to be translated. A
+*> record beginning with '=' carries a decimal value to be converted
+*> to roman (reverse); anything else is a roman numeral to be
+*> converted to decimal (forward), as always.
+77  direction picture x(1) value 'F'.
+    88 forward-conversion value 'F'.
+    88 reverse-conversion value 'R'.
+01  ws-original-input picture x(30).
+
+*> Whether malformed roman numerals (bad repeats, bad subtractive
+*> pairs) are rejected. On by default per request 002; overridable
+*> per run via the control record (request 008).
+77  strict-flag picture x(1) value 'Y'.
+    88 strict-validation value 'Y'.
+    88 lenient-validation value 'N'.
+
+*> Selectable output layout (request 006): the original labeled
+*> screen-report line, comma-delimited CSV, or fixed-width columnar
+*> with no labels, so a run can be piped straight into a spreadsheet
+*> or downstream load job instead of screen-scraping the labeled line.
+*> Selected from the ROMAN_OUTPUT_FORMAT environment variable, or
+*> overridable per run via the control record (request 008).
+77  ws-output-format picture x(1) value 'L'.
+    88 format-labeled value 'L'.
+    88 format-csv value 'C'.
+    88 format-fixed value 'F'.
+
+*> Entered/translated values in plain text, built regardless of
+*> conversion direction, used to populate the csv/fixed-width layouts.
+01  ws-entered-text picture x(30).
+01  ws-translated-text picture x(30).
+
+*> Comma-delimited layout: entered value, translated value, err code,
+*> round-trip verification flag (space, or 'M' for mismatch). Entered/
+*> translated are trimmed before being strung together, unlike the
+*> fixed-width layout below, so a downstream CSV loader doesn't have to
+*> deal with ~28 bytes of trailing padding inside every field.
+77  ws-csv-ptr picture s9(3) usage is computational.
+01  ws-err-disp picture 9.
+
+*> Fixed-width columnar layout: same four fields, no labels/commas.
+01  fixed-line.
+    02 fixed-entered picture x(30).
+    02 fixed-translated picture x(30).
+    02 fixed-err picture 9.
+    02 fixed-verify picture x(1).
+
+*> Round-trip verification mode (request 009): re-run each successful
+*> forward conversion's decimal result back through conv to regenerate
+*> a roman numeral, and flag it (ws-verify-mismatch = 'M') when that
+*> regenerated numeral doesn't match the original character-for-
+*> character - a sign the source numeral, while translatable, wasn't
+*> in canonical subtractive-notation form. Selected from the
+*> ROMAN_VERIFY_MODE environment variable, or overridable per run via
+*> the control record (request 008).
+77  ws-verify-mode picture x(1) value 'N'.
+    88 verify-mode-on value 'Y'.
+    88 verify-mode-off value 'N'.
+77  ws-verify-mismatch picture x(1) value space.
+    88 verify-mismatch value 'M'.
+77  rv-len picture s99 usage is computational.
+77  rv-err picture s9 usage is computational-3.
+77  rv-result picture s9(7) usage is computational.
+77  rv-direction picture x(1) value 'R'.
+01  rv-roman.
+    02 rv-s picture x(1) occurs 30 times.
+01  rv-roman-alpha redefines rv-roman picture x(30).
+
+*> Used instead of print-line/reverse-print-line when verify-mode is
+*> on and a forward conversion's round trip doesn't reproduce the
+*> original numeral.
+01  verify-warning-line.
+    02 filler picture x(10) value 'MISMATCH: '.
+    02 vw-original picture x(30).
+    02 filler picture x(4) value ' -> '.
+    02 vw-roundtrip picture x(30).
+
+*> Audit trail: one record per translation attempt, appended to the
+*> audit dataset for later reconciliation of what was fed through the
+*> translator and what conv returned for it.
+01  ws-audit-file picture x(64) value 'AUDIT.DAT'.
+01  ws-audit-status picture x(2).
+77  ws-audit-seq picture 9(6) value 0.
+77  ws-seed-eof picture 9 value 0.
+01  ws-audit-date picture x(8).
+01  audit-line.
+    02 aud-date picture x(8).
+    02 filler picture x(1) value space.
+    02 aud-seq picture 9(6).
+    02 filler picture x(1) value space.
+    02 aud-direction picture x(1).
+    02 filler picture x(1) value space.
+    02 aud-raw picture x(30).
+    02 filler picture x(1) value space.
+    02 aud-roman-len picture 99.
+    02 filler picture x(1) value space.
+    02 aud-err picture 9.
+    02 filler picture x(1) value space.
+*>  Signed, matching conv's result (s9(7)) - a failed reverse-conversion
+*>  attempt can carry a negative value (e.g. "=-5"), and an unsigned
+*>  field would silently drop the sign in the audit trail.
+    02 aud-result picture s9(7) sign is leading separate.
+
+*> Restart/checkpoint support for batch runs (request 007): every N
+*> records processed, the number of the last completed input record
+*> is written to the checkpoint dataset, so a rerun after an abend can
+*> skip straight past everything already handled instead of
+*> re-translating and re-reporting numerals already finished. Only
+*> meaningful in batch mode, where the input dataset has a stable
+*> record order to restart against.
+01  ws-checkpoint-file picture x(64) value 'CHECKPT.DAT'.
+01  ws-checkpoint-status picture x(2).
+77  ws-checkpoint-interval-in picture x(7).
+77  ws-checkpoint-interval picture 9(7) value 100.
+77  ws-record-number picture 9(7) value 0.
+77  ws-last-checkpoint picture 9(7) value 0.
+
+*> The checkpoint dataset is keyed to the input file it was written
+*> for (ckpt-input-file), not just "does a checkpoint happen to
+*> exist" - ROMAN_CHECKPOINT_FILE defaults to the same CHECKPT.DAT for
+*> every run, so without this a checkpoint left behind by one batch
+*> job would be silently (and wrongly) picked up by the next, unrelated
+*> job's run against a different input file. read-checkpoint ignores
+*> a checkpoint whose input file doesn't match this run's.
+01  checkpoint-line.
+    02 ckpt-input-file picture x(64).
+    02 filler picture x(1) value space.
+    02 ckpt-record-number picture 9(7).
+
+*> Per-run summary accumulators (request 003): counts and value
+*> distribution across every record seen, reported once the
+*> translate loop finishes instead of having to tally print-lines.
+01  ws-summary.
+    02 ws-count-processed picture 9(7) value 0.
+    02 ws-count-err picture 9(7) value 0.
+    02 ws-count-success picture 9(7) value 0.
+    02 ws-sum-result picture s9(9) usage is computational value 0.
+    02 ws-min-result picture s9(7) usage is computational
+       value 9999999.
+    02 ws-max-result picture s9(7) usage is computational value 0.
+    02 ws-avg-result picture s9(7)v9(2) usage is computational value 0.
+
+01  summary-title-line.
+    02 filler picture x(21) value 'Run Summary'.
+
+01  summary-line-1.
+    02 filler picture x(19) value 'Processed:        '.
+    02 sum-out-processed picture zzzzzz9.
+    02 filler picture x(11) value '  Errors: '.
+    02 sum-out-err picture zzzzzz9.
+
+01  summary-line-2.
+    02 filler picture x(19) value 'Min:               '.
+    02 sum-out-min picture -zzzzzz9.
+    02 filler picture x(7) value ' Max: '.
+    02 sum-out-max picture -zzzzzz9.
+
+01  summary-line-3.
+    02 filler picture x(19) value 'Sum:               '.
+    02 sum-out-sum picture -zzzzzzzz9.
+    02 filler picture x(9) value ' Avg: '.
+    02 sum-out-avg picture -zzzzzz9.99.
 
 01 error-msg.
     02 filler picture x(22) value 'Invalid Roman Numeral:'.
@@ -42,63 +296,554 @@ working-storage section.
     02 filler picture x(9) value 'Entered: '.
     02 out-r  picture x(30).
     02 filler picture x(13) value ' Translated: '.
-    02 out-eq picture z(5).
+    02 out-eq picture z(7).
+
+*> Used instead of print-line when direction is reverse (decimal to
+*> roman): the entered value is a decimal number and the translated
+*> value is a roman numeral, not the other way around.
+01  reverse-print-line.
+    02 filler picture x(9) value 'Entered: '.
+    02 rout-d picture z(7).
+    02 filler picture x(13) value ' Translated: '.
+    02 rout-r picture x(30).
 
 procedure division.
-        open input standard-input, output standard-output.
-*       Print title initially
-        perform print-title.
+        perform determine-run-mode.
+        if batch-mode
+            if ws-fatal-error is equal to 0
+                perform open-batch-input
+            end-if
+            if ws-fatal-error is equal to 0
+                perform read-checkpoint
+                perform open-batch-output
+            end-if
+            if ws-fatal-error is not equal to 0
+                display 'ROMANNUMERALS: batch run aborted, see above'
+                stop run returning 1
+            end-if
+            if ws-last-checkpoint is greater than 0
+                perform skip-checkpointed-records
+            end-if
+        else
+            open input standard-input
+            open output standard-output
+        end-if.
+        move function current-date(1:8) to ws-audit-date.
+        perform seed-audit-seq.
+        perform open-audit-file.
+*>      Print title initially (only meaningful for a human reader,
+*>      and only for the labeled layout - csv/fixed-width output is
+*>      meant to be piped straight into another program)
+        if interactive-mode and format-labeled
+            perform print-title
+        end-if.
 
-*       Loop translation section until end of file is reached
+*>      Loop translation section until end of file is reached
         perform translate
             until eof is equal 1.
-        close standard-input, standard-output. 
+        perform write-summary.
+        if batch-mode
+            perform reset-checkpoint
+            close batch-input, batch-output
+        else
+            close standard-input, standard-output
+        end-if.
+        close audit-file.
         stop run.
 
-* Print title to stdout
+*> Open the batch input dataset. Unlike the optional audit/checkpoint/
+*> control datasets, a batch run cannot proceed at all without this
+*> one, so a failure to open it is reported and stops the run under
+*> control instead of aborting with an unhandled runtime error.
+open-batch-input.
+        open input batch-input.
+        if ws-batch-input-status is not equal to '00'
+            display 'ROMANNUMERALS: cannot open batch input file '
+                function trim(ws-input-file)
+                ' (file status ' ws-batch-input-status ')'
+            move 1 to ws-fatal-error
+        end-if.
+
+*> Open the batch output dataset. On a restart (ws-last-checkpoint
+*> greater than 0) this must extend the dataset from a prior run
+*> rather than open it for output, which would truncate it and lose
+*> every report line already written before the last checkpoint - the
+*> same open-extend-with-fallback idiom open-audit-file uses to survive
+*> restarts. A fresh run (no checkpoint) still opens for output as
+*> before.
+open-batch-output.
+        if ws-last-checkpoint is greater than 0
+            open extend batch-output
+            if ws-batch-output-status is equal to '35'
+                open output batch-output
+            end-if
+        else
+            open output batch-output
+        end-if.
+        if ws-batch-output-status is not equal to '00'
+            display 'ROMANNUMERALS: cannot open batch output file '
+                function trim(ws-output-file)
+                ' (file status ' ws-batch-output-status ')'
+            move 1 to ws-fatal-error
+        end-if.
+
+*> Seed ws-audit-seq from the highest aud-seq already on file for
+*> today's date, so aud-date+aud-seq stays a unique key across separate
+*> executions on the same day - e.g. a batch run restarted after an
+*> abend (request 007) - instead of every run restarting at 1 and
+*> colliding with an earlier run's rows. Zero (no prior rows for today,
+*> or no audit dataset yet) leaves the first row of this run at 1, as
+*> before.
+seed-audit-seq.
+        move 0 to ws-audit-seq.
+        move 0 to ws-seed-eof.
+        open input audit-file.
+        if ws-audit-status is equal to '00'
+            perform until ws-seed-eof is equal to 1
+                read audit-file into audit-line
+                    at end move 1 to ws-seed-eof
+                    not at end
+                        if aud-date is equal to ws-audit-date
+                                and aud-seq is greater than ws-audit-seq
+                            move aud-seq to ws-audit-seq
+                        end-if
+                end-read
+            end-perform
+            close audit-file
+        end-if.
+
+*> Open the audit dataset for append, creating it if this is the
+*> first run to write to it.
+open-audit-file.
+        open extend audit-file.
+        if ws-audit-status is equal to '35'
+            open output audit-file
+        end-if.
+
+*> Read the last completed record number from the checkpoint dataset,
+*> if one exists from a prior run of this same input file, into
+*> ws-last-checkpoint. Zero means there is nothing to skip: no
+*> checkpoint dataset yet, or one left behind by a run against a
+*> different input file (an unrelated, stale checkpoint is ignored
+*> rather than misapplied to this run).
+read-checkpoint.
+        move 0 to ws-last-checkpoint.
+        open input checkpoint-file.
+        if ws-checkpoint-status is equal to '00'
+            read checkpoint-file into checkpoint-line
+                at end continue
+                not at end
+                    if function trim(ckpt-input-file) is equal to
+                            function trim(ws-input-file)
+                        move ckpt-record-number to ws-last-checkpoint
+                    end-if
+            end-read
+            close checkpoint-file
+        end-if.
+
+*> Skip past the input records already completed on a prior run,
+*> without processing or re-counting them, so a rerun picks up right
+*> after the last checkpoint.
+skip-checkpointed-records.
+        perform until ws-record-number >= ws-last-checkpoint or eof = 1
+            read batch-input into roman
+                at end move 1 to eof
+                not at end add 1 to ws-record-number
+            end-read
+        end-perform.
+
+*> Write the number of the last completed input record, tagged with
+*> the input file it belongs to, to the checkpoint dataset,
+*> overwriting whatever was there before.
+write-checkpoint.
+        open output checkpoint-file.
+        move ws-input-file to ckpt-input-file.
+        move ws-record-number to ckpt-record-number.
+        write checkpoint-record from checkpoint-line.
+        close checkpoint-file.
+
+*> Reset the checkpoint dataset once a batch run finishes normally, so
+*> a later run - whether a fresh run against the very same input file,
+*> or (since the checkpoint dataset name is shared by default across
+*> every batch job) an unrelated run against a different input file -
+*> never mistakes a completed run's progress for something to resume.
+*> read-checkpoint's input-file check above guards the case where a
+*> run *aborts* and leaves a stale checkpoint behind; this guards the
+*> more common case of a run finishing cleanly.
+reset-checkpoint.
+        open output checkpoint-file.
+        move spaces to checkpoint-line.
+        move 0 to ckpt-record-number.
+        write checkpoint-record from checkpoint-line.
+        close checkpoint-file.
+
+*> Read the control record, if a control dataset is present, and apply
+*> its settings. Leaves ws-control-record-found at 'N' (untouched) if
+*> there is no control dataset for this run.
+read-control-record.
+        move 'N' to ws-control-record-found.
+        move 'ROMANCTL.DAT' to ws-control-file.
+        accept ws-control-file from environment 'ROMAN_CONTROL_FILE'
+            on exception move 'ROMANCTL.DAT' to ws-control-file
+        end-accept.
+        open input control-file.
+        if ws-control-status is equal to '00'
+            read control-file into control-record-layout
+                at end continue
+                not at end
+                    move 'Y' to ws-control-record-found
+                    perform apply-control-record
+            end-read
+            close control-file
+        end-if.
+
+*> Apply the batch-mode, strict-validation, output-format, and
+*> checkpoint-interval settings from the control record just read.
+*> An out-of-range value for a given field leaves that setting alone,
+*> so a partially-filled-in control record doesn't clobber a good
+*> default with garbage.
+apply-control-record.
+        if ctl-batch-mode is equal to 'Y' or ctl-batch-mode is equal to 'N'
+            move ctl-batch-mode to ws-batch-mode
+        end-if.
+        if ctl-strict-flag is equal to 'Y' or ctl-strict-flag is equal to 'N'
+            move ctl-strict-flag to strict-flag
+        end-if.
+        if ctl-output-format is equal to 'L' or ctl-output-format is equal 'C'
+                or ctl-output-format is equal to 'F'
+            move ctl-output-format to ws-output-format
+        end-if.
+        if ctl-checkpoint-interval is greater than 0
+            move ctl-checkpoint-interval to ws-checkpoint-interval
+        end-if.
+        if ctl-verify-mode is equal to 'Y' or ctl-verify-mode is equal to 'N'
+            move ctl-verify-mode to ws-verify-mode
+        end-if.
+
+*> Decide whether this run is interactive (keyboard/display) or batch
+*> (real sequential datasets), and which datasets to use for batch.
+*> Options are taken from the control record (request 008) if one is
+*> present; otherwise each falls back to its own environment variable,
+*> exactly as before the control record was introduced.
+determine-run-mode.
+        perform read-control-record.
+        if not control-record-found
+            move 'N' to ws-batch-mode
+            accept ws-batch-mode from environment 'ROMAN_BATCH_MODE'
+                on exception move 'N' to ws-batch-mode
+            end-accept
+        end-if.
+        if batch-mode
+*>          Batch mode was selected (control record or ROMAN_BATCH_MODE) -
+*>          if the file environment variables it depends on aren't set,
+*>          that is a configuration error, not a reason to fall back to
+*>          interactive mode: an unattended job that silently drops into
+*>          waiting on a keyboard is exactly the failure requests 000/008
+*>          exist to prevent.
+            accept ws-input-file from environment 'ROMAN_INPUT_FILE'
+                on exception
+                    display
+                        'ROMANNUMERALS: batch mode requires ROMAN_INPUT_FILE'
+                    move 1 to ws-fatal-error
+            end-accept
+            accept ws-output-file from environment 'ROMAN_OUTPUT_FILE'
+                on exception
+                    display
+                        'ROMANNUMERALS: batch mode requires ROMAN_OUTPUT_FILE'
+                    move 1 to ws-fatal-error
+            end-accept
+            accept ws-checkpoint-file from environment 'ROMAN_CHECKPOINT_FILE'
+                on exception move 'CHECKPT.DAT' to ws-checkpoint-file
+            end-accept
+            if not control-record-found
+                move spaces to ws-checkpoint-interval-in
+                accept ws-checkpoint-interval-in
+                    from environment 'ROMAN_CHECKPOINT_INTERVAL'
+                    on exception move spaces to ws-checkpoint-interval-in
+                end-accept
+                if function trim(ws-checkpoint-interval-in) is numeric
+                        and function numval(ws-checkpoint-interval-in)
+                            is greater than 0
+                    move function numval(ws-checkpoint-interval-in)
+                        to ws-checkpoint-interval
+                else
+                    move 100 to ws-checkpoint-interval
+                end-if
+            end-if
+        end-if.
+        if not control-record-found
+            move 'L' to ws-output-format
+            accept ws-output-format from environment 'ROMAN_OUTPUT_FORMAT'
+                on exception move 'L' to ws-output-format
+            end-accept
+            if not (format-labeled or format-csv or format-fixed)
+                move 'L' to ws-output-format
+            end-if
+        end-if.
+        if not control-record-found
+            move 'N' to ws-verify-mode
+            accept ws-verify-mode from environment 'ROMAN_VERIFY_MODE'
+                on exception move 'N' to ws-verify-mode
+            end-accept
+            if not (verify-mode-on or verify-mode-off)
+                move 'N' to ws-verify-mode
+            end-if
+        end-if.
+
+*> Print title to stdout
 print-title.
-        write stdout-record from title-line.
-        write stdout-record from title-underline.
+        move title-line to ws-report-line.
+        perform write-report-line.
+        move title-underline to ws-report-line.
+        perform write-report-line.
 
-* Run translation program once
-* Get input, translate, and print output
+*> Run translation program once
+*> Get input, translate, and print output
 translate.
-        perform write-prompt.
+        if interactive-mode and format-labeled
+            perform write-prompt
+        end-if.
         perform get-roman.
+        if eof is equal 1
+            exit paragraph
+        end-if.
         perform compute-roman-len.
+        move roman-len to ws-input-roman-len.
+        perform determine-direction.
+
+*>      Reset unconditionally, not just inside verify-round-trip (which
+*>      only runs on the success path) - otherwise an errored record
+*>      right after a mismatched one inherits the previous record's
+*>      stale 'M' flag in the csv/fixed-width layouts.
+        move space to ws-verify-mismatch.
 
-*       External call to conv module
-        call "conv" using roman, roman-len, err, result.
+*>      External call to conv module
+        call "conv" using roman, roman-len, err, result, direction,
+            strict-flag.
 
-*       Check return value of external call
+        add 1 to ws-count-processed.
+        perform write-audit-record.
+
+*>      Check return value of external call
         if err is equal 1
+            add 1 to ws-count-err
 
-*           Print error message if external call failed (code: 1)
-            move roman to error-val
-            write stdout-record from error-msg
+*>          Print error message if external call failed (code: 1)
+            move ws-original-input to error-val
+            move ws-original-input to ws-entered-text
+            move spaces to ws-translated-text
+            perform write-formatted-line
         else
-*           Print regular line if external call succeeded
-            move result to out-eq
-            move roman to out-r
-            write stdout-record from print-line
+            perform accumulate-summary
+            perform verify-round-trip
+            if reverse-conversion
+*>              Print regular line if external call succeeded (reverse)
+                move function numval(ws-original-input(2:29)) to rout-d
+                move roman to rout-r
+                move function trim(rout-d) to ws-entered-text
+                move roman-alpha to ws-translated-text
+                perform write-formatted-line
+            else
+*>              Print regular line if external call succeeded (forward)
+                move result to out-eq
+                move ws-original-input to out-r
+                move ws-original-input to ws-entered-text
+                move function trim(out-eq) to ws-translated-text
+                perform write-formatted-line
+            end-if
         end-if.
 
-* Write an input prompt to stdout
+*>      Checkpoint every N records regardless of whether this record
+*>      validated - a batch made up entirely of bad input, or one that
+*>      happens to error right on an interval boundary, still needs to
+*>      make restart progress (request 007).
+        if batch-mode
+                and function mod(ws-record-number, ws-checkpoint-interval)
+                    is equal to 0
+            perform write-checkpoint
+        end-if.
+
+*> Round-trip verification (request 009): for a successful forward
+*> conversion, translate the decimal result back to roman via a second
+*> call to conv and flag ws-verify-mismatch when it doesn't reproduce
+*> the original numeral character-for-character. No-op unless
+*> verify-mode is on; reverse-conversion records are not round-tripped
+*> since request 009 only calls for checking roman source data.
+verify-round-trip.
+        if verify-mode-on and forward-conversion
+            move roman to rv-roman
+            move roman-len to rv-len
+            move 0 to rv-err
+            move result to rv-result
+            move 'R' to rv-direction
+            call "conv" using rv-roman, rv-len, rv-err, rv-result,
+                rv-direction, strict-flag
+*>          Case-insensitive, matching conv's own get-letter-value/
+*>          check-canonical-form normalization - a valid lower/mixed
+*>          case numeral (e.g. "mcmxciv") is canonical and must not be
+*>          flagged just because decimal-to-roman always regenerates
+*>          upper case.
+            if function upper-case(function trim(rv-roman-alpha))
+                    is not equal to
+                    function upper-case(function trim(ws-original-input))
+                move 'M' to ws-verify-mismatch
+            end-if
+        end-if.
+
+*> Write the current translation's report line in whichever output
+*> layout was selected for this run (request 006): the original
+*> labeled screen-report line, comma-delimited CSV, or fixed-width
+*> columnar with no labels. Also carries the round-trip verification
+*> flag (request 009), if verify-mode is on, in whichever way fits
+*> that layout.
+write-formatted-line.
+        evaluate true
+            when format-csv
+                move err to ws-err-disp
+                move spaces to ws-report-line
+                move 1 to ws-csv-ptr
+                string function trim(ws-entered-text) delimited by size
+                        ',' delimited by size
+                        function trim(ws-translated-text) delimited by size
+                        ',' delimited by size
+                        ws-err-disp delimited by size
+                        ',' delimited by size
+                        ws-verify-mismatch delimited by size
+                        into ws-report-line
+                    with pointer ws-csv-ptr
+                end-string
+            when format-fixed
+                move ws-entered-text to fixed-entered
+                move ws-translated-text to fixed-translated
+                move err to fixed-err
+                move ws-verify-mismatch to fixed-verify
+                move fixed-line to ws-report-line
+            when other
+                if err is equal 1
+                    move error-msg to ws-report-line
+                else
+                    if verify-mismatch
+                        move ws-original-input to vw-original
+                        move rv-roman-alpha to vw-roundtrip
+                        move verify-warning-line to ws-report-line
+                    else
+                        if reverse-conversion
+                            move reverse-print-line to ws-report-line
+                        else
+                            move print-line to ws-report-line
+                        end-if
+                    end-if
+                end-if
+        end-evaluate.
+        perform write-report-line.
+
+*> A record beginning with '=' carries a decimal value to be converted
+*> to roman (reverse direction); anything else is a roman numeral to
+*> be converted to decimal (forward direction), as before.
+determine-direction.
+        move roman to ws-original-input.
+        if s(1) is equal to '='
+            move 'R' to direction
+            compute result = function numval(roman-alpha(2:29))
+        else
+            move 'F' to direction
+        end-if.
+
+*> Write an input prompt to stdout
 write-prompt.
        write stdout-record from prompt-line.
        write stdout-record from '> ' after advancing 0 lines.
 
-* Get roman numeral from stdin into roman data structure
-* Maximum size read from stdin is 30 characters
-* Set eof to 1 if end of file is reached
+*> Get roman numeral from stdin/batch-input into roman data structure
+*> Maximum size read from stdin is 30 characters
+*> Set eof to 1 if end of file is reached
 get-roman.
         move spaces to roman.
-        read standard-input into roman
-            at end move 1 to eof
-        end-read.
+        if batch-mode
+            read batch-input into roman
+                at end move 1 to eof
+                not at end add 1 to ws-record-number
+            end-read
+        else
+            read standard-input into roman
+                at end move 1 to eof
+            end-read
+        end-if.
+
+*> Write the current report line to whichever of standard-output or
+*> batch-output is open for this run.
+write-report-line.
+        if batch-mode
+            write batch-output-record from ws-report-line
+        else
+            write stdout-record from ws-report-line
+        end-if.
+
+*> Append one record to the audit trail for this translation attempt,
+*> valid or not: the raw value, roman-len, err code, and result.
+write-audit-record.
+        add 1 to ws-audit-seq.
+        move ws-audit-date to aud-date.
+        move ws-audit-seq to aud-seq.
+        move direction to aud-direction.
+        move ws-original-input to aud-raw.
+        move ws-input-roman-len to aud-roman-len.
+        move err to aud-err.
+        move result to aud-result.
+        write audit-record from audit-line.
+
+*> Roll a successfully-translated record's decimal value into the
+*> per-run min/max/sum/count-success accumulators.
+accumulate-summary.
+        add 1 to ws-count-success.
+        add result to ws-sum-result.
+        if result is less than ws-min-result
+            move result to ws-min-result
+        end-if.
+        if result is greater than ws-max-result
+            move result to ws-max-result
+        end-if.
+
+*> Write the per-run summary report: totals, errors, and the
+*> min/max/sum/average of the successfully-translated values.
+write-summary.
+        if ws-count-success is greater than 0
+            compute ws-avg-result rounded =
+                ws-sum-result / ws-count-success
+        else
+            move 0 to ws-min-result
+            move 0 to ws-avg-result
+        end-if.
+        move summary-title-line to ws-report-line.
+        perform write-summary-line.
+        move ws-count-processed to sum-out-processed.
+        move ws-count-err to sum-out-err.
+        move summary-line-1 to ws-report-line.
+        perform write-summary-line.
+        move ws-min-result to sum-out-min.
+        move ws-max-result to sum-out-max.
+        move summary-line-2 to ws-report-line.
+        perform write-summary-line.
+        move ws-sum-result to sum-out-sum.
+        move ws-avg-result to sum-out-avg.
+        move summary-line-3 to ws-report-line.
+        perform write-summary-line.
+
+*> Write one line of the per-run summary: for the labeled layout, into
+*> the same report stream as the translated lines (as before); for
+*> csv/fixed runs, to the console instead, so the piped data file
+*> (batch-output, or stdout in interactive mode) carries only rows a
+*> downstream loader can parse, matching request 006's intent of not
+*> mixing this text with the machine-readable output.
+write-summary-line.
+        if format-labeled
+            perform write-report-line
+        else
+            display function trim(ws-report-line)
+        end-if.
 
-* Compute length of string in roman data structure
-* Count the number of trailing spaces and subtract from total size
+*> Compute length of string in roman data structure
+*> Count the number of trailing spaces and subtract from total size
 compute-roman-len.
         move 0 to roman-len.
         inspect function reverse(roman) tallying roman-len for leading spaces.
