@@ -7,30 +7,271 @@ working-storage section.
 77  prev-decimal picture s9(4) usage is computational.
 77  curr-decimal picture s9(4) usage is computational.
 
+*> Bounds of the numeral segment currently being validated/summed.
+*> compute-decimal and validate-roman work over s(seg-start:seg-end)
+*> rather than always 1:roman-len, so the same code can be run once
+*> for a bracketed thousands-multiplier group (request 005) and once
+*> for the remainder of the numeral.
+77  seg-start picture s99 usage is computational.
+77  seg-end picture s99 usage is computational.
+77  seg-result picture s9(7) usage is computational.
+
+*> Position of the extended-notation thousands-multiplier bracket, if
+*> any. A leading "[XII]MXCIX" means (value of XII) * 1000, plus the
+*> remainder MXCIX, i.e. 12000 + 1099 = 13099. Zero means no bracket.
+77  br-open picture s99 usage is computational.
+77  br-close picture s99 usage is computational.
+
+*> Working storage for strict grammar validation: max 3 repeats of a
+*> repeatable numeral, no repeats of V/L/D. The subtractive-pair/
+*> ordering rules are checked separately, by check-canonical-form.
+77  vr-i picture s99 usage is computational.
+77  vr-value picture s9(4) usage is computational.
+77  vr-prev-value picture s9(4) usage is computational.
+77  vr-letter picture x(1).
+77  vr-prev-letter picture x(1).
+77  vr-run-count picture s9(2) usage is computational.
+
+*> Working storage for check-canonical-form, which re-derives the
+*> canonical subtractive-notation spelling of seg-result and compares
+*> it against the original segment text.
+77  cf-out-pos picture s99 usage is computational.
+01  cf-original picture x(30).
+
+*> Working storage for decimal-to-roman (reverse) conversion.
+77  rr-remaining picture s9(7) usage is computational.
+77  rr-thousands picture s9(7) usage is computational.
+77  rr-arg picture s9(7) usage is computational.
+77  rr-out-pos picture s99 usage is computational.
+01  rr-buffer picture x(30).
+
+*> Table of the thirteen standard subtractive-notation numeral values,
+*> largest first, used by the reverse-conversion greedy algorithm.
+01  rr-numeral-values.
+    02 filler picture 9(4) value 1000.
+    02 filler picture x(2) value 'M '.
+    02 filler picture 9(4) value 0900.
+    02 filler picture x(2) value 'CM'.
+    02 filler picture 9(4) value 0500.
+    02 filler picture x(2) value 'D '.
+    02 filler picture 9(4) value 0400.
+    02 filler picture x(2) value 'CD'.
+    02 filler picture 9(4) value 0100.
+    02 filler picture x(2) value 'C '.
+    02 filler picture 9(4) value 0090.
+    02 filler picture x(2) value 'XC'.
+    02 filler picture 9(4) value 0050.
+    02 filler picture x(2) value 'L '.
+    02 filler picture 9(4) value 0040.
+    02 filler picture x(2) value 'XL'.
+    02 filler picture 9(4) value 0010.
+    02 filler picture x(2) value 'X '.
+    02 filler picture 9(4) value 0009.
+    02 filler picture x(2) value 'IX'.
+    02 filler picture 9(4) value 0005.
+    02 filler picture x(2) value 'V '.
+    02 filler picture 9(4) value 0004.
+    02 filler picture x(2) value 'IV'.
+    02 filler picture 9(4) value 0001.
+    02 filler picture x(2) value 'I '.
+01  rr-numeral-table redefines rr-numeral-values.
+    02 rr-numeral-entry occurs 13 times.
+        03 rr-value picture 9(4).
+        03 rr-string picture x(2).
+
 linkage section.
 77  roman-len picture s99 usage is computational.
 77  err picture s9 usage is computational-3.
-77  result picture s9(5) usage is computational.
+77  result picture s9(7) usage is computational.
+77  direction picture x(1).
+    88 forward-conversion value 'F'.
+    88 reverse-conversion value 'R'.
+77  strict-flag picture x(1).
+    88 strict-validation value 'Y'.
+    88 lenient-validation value 'N'.
 01  roman.
     02 s picture x(1) occurs 30 times.
 
-procedure division using roman, roman-len, err, result.
-*       Initialize result value to 0, will be added to
+procedure division using roman, roman-len, err, result, direction,
+        strict-flag.
+        move 0 to err.
+        if reverse-conversion
+            perform decimal-to-roman
+        else
+            perform roman-to-decimal
+        end-if.
+        goback.
+
+*> Translate the roman numeral in roman/s(1) occurs 30 into result.
+*> Supports the extended "[XII]MXCIX" bracket notation for archival
+*> numbers above 3999: a leading bracketed group is a thousands
+*> multiplier, added to the (ordinary) remainder that follows it.
+roman-to-decimal.
+*>      Cleared before find-thousands-bracket, not after - result is a
+*>      linkage parameter that survives across calls, so a malformed-
+*>      bracket reject (err set inside find-thousands-bracket) must not
+*>      leave the previous successful call's value behind for the audit
+*>      log (request 004) to pick up.
         move zero to result.
+        perform find-thousands-bracket.
+        if err is equal 1
+            exit paragraph
+        end-if.
 
-*       Initialize prev-decimal larger than any other possible value
-        move 1001 to prev-decimal.
+        if br-open is greater than 0
+            compute seg-start = br-open + 1
+            compute seg-end = br-close - 1
+            perform validate-and-sum-segment
+            if err is not equal 1
+                compute result = result + seg-result * 1000
+            end-if
+            compute seg-start = br-close + 1
+        else
+            move 1 to seg-start
+        end-if.
 
-*       Initialize error result to 0 (no error)
-        move 0 to err.
+        if err is not equal 1
+            move roman-len to seg-end
+            if seg-start is greater than seg-end
+*>              Bracket group with no trailing units, e.g. "[XII]" - fine.
+                continue
+            else
+                perform validate-and-sum-segment
+                if err is not equal 1
+                    add seg-result to result
+                end-if
+            end-if
+        end-if.
 
-*       Run decimal computation on each character
-        perform compute-decimal
-            varying i from 1 by 1
-            until i is greater than roman-len or err = 1.
-        goback.
+*>      Same upper bound as decimal-to-roman, so a value this program
+*>      cannot render back out (request 009's round trip) is rejected
+*>      as bad input rather than accepted one-way.
+        if err is not equal 1
+                and result is greater than 3999999
+            move 1 to err
+        end-if.
 
-* Translate the current roman numeral character into a decimal value
+*> Locate a leading extended-notation thousands bracket, if present.
+*> Only a single bracket group at the very start of the numeral is
+*> supported. Sets err to 1 for any malformed bracket usage.
+find-thousands-bracket.
+        move 0 to br-open.
+        move 0 to br-close.
+        if roman-len is greater than 0 and s(1) is equal to '['
+            move 1 to br-open
+            perform varying i from 2 by 1
+                    until i is greater than roman-len or br-close > 0
+                if s(i) is equal to ']'
+                    move i to br-close
+                end-if
+            end-perform
+            if br-close is equal to 0 or br-close is equal to (br-open + 1)
+*>              No closing bracket, or an empty bracket group.
+                move 1 to err
+            end-if
+        else
+            perform varying i from 1 by 1 until i is greater than roman-len
+                if s(i) is equal to '[' or s(i) is equal to ']'
+*>                  Stray bracket character outside the leading group.
+                    move 1 to err
+                end-if
+            end-perform
+        end-if.
+
+*> Validate (if strict) and sum the numeral segment s(seg-start
+*> :seg-end) into seg-result.
+validate-and-sum-segment.
+        if strict-validation
+            perform validate-roman
+        end-if.
+        if err is not equal 1
+            move zero to seg-result
+            move 1001 to prev-decimal
+            perform compute-decimal
+                varying i from seg-start by 1
+                until i is greater than seg-end or err = 1
+        end-if.
+        if err is not equal 1 and strict-validation
+            perform check-canonical-form
+        end-if.
+
+*> Reject a repeatable numeral (I/X/C/M) repeated more than 3 times, or
+*> a non-repeatable numeral (V/L/D) repeated at all. Ordering/
+*> subtractive-pair correctness (e.g. rejecting "IIV", "VIX", "LXL") is
+*> checked separately by check-canonical-form, once the segment's value
+*> is known.
+validate-roman.
+        move 0 to vr-prev-value.
+        move space to vr-prev-letter.
+        move 0 to vr-run-count.
+        perform varying vr-i from seg-start by 1
+                until vr-i is greater than seg-end or err is equal 1
+            perform get-letter-value
+            if err is not equal 1
+                if vr-letter is equal to vr-prev-letter
+                    add 1 to vr-run-count
+                else
+                    move 1 to vr-run-count
+                end-if
+                if (vr-letter is equal to 'V' or 'L' or 'D')
+                        and vr-run-count is greater than 1
+                    move 1 to err
+                end-if
+                if vr-run-count is greater than 3
+                    move 1 to err
+                end-if
+                move vr-letter to vr-prev-letter
+                move vr-value to vr-prev-value
+            end-if
+        end-perform.
+
+*> Re-derive the canonical subtractive-notation spelling of seg-result
+*> (via the same greedy algorithm decimal-to-roman uses) and compare it
+*> against the original segment text. A mismatch means the segment,
+*> while summable, is not actually a well-formed roman numeral - e.g.
+*> "IIV" sums to 5 but canonically 5 is spelled "V", "VIX" sums to 14
+*> but canonically spells "XIV", "LXL" sums to 90 but canonically
+*> spells "XC". This catches the ordering/subtractive-pair rules that
+*> validate-roman's single-letter-lookback check cannot.
+check-canonical-form.
+        move spaces to rr-buffer.
+        move 1 to rr-out-pos.
+        move seg-result to rr-arg.
+        perform append-roman-digits.
+        move spaces to cf-original.
+        move 1 to cf-out-pos.
+        perform varying vr-i from seg-start by 1 until vr-i is greater than seg-end
+            perform get-letter-value
+            if err is not equal 1
+                string vr-letter delimited by size
+                    into cf-original with pointer cf-out-pos
+                end-string
+            end-if
+        end-perform.
+        if err is not equal 1
+                and function trim(rr-buffer) is not equal to
+                    function trim(cf-original)
+            move 1 to err
+        end-if.
+
+*> Resolve s(vr-i) to a canonical uppercase letter and decimal value,
+*> for use by validate-roman. Sets err to 1 for an unrecognized letter.
+get-letter-value.
+        evaluate s(vr-i)
+            when 'I' when 'i' move 'I' to vr-letter move 1 to vr-value
+            when 'V' when 'v' move 'V' to vr-letter move 5 to vr-value
+            when 'X' when 'x' move 'X' to vr-letter move 10 to vr-value
+            when 'L' when 'l' move 'L' to vr-letter move 50 to vr-value
+            when 'C' when 'c' move 'C' to vr-letter move 100 to vr-value
+            when 'D' when 'd' move 'D' to vr-letter move 500 to vr-value
+            when 'M' when 'm' move 'M' to vr-letter move 1000 to vr-value
+            when other move 1 to err
+        end-evaluate.
+
+*> Translate the current roman numeral character into a decimal value,
+*> accumulating into seg-result (not the linkage result directly, so
+*> the same paragraph can be used for both the bracketed thousands
+*> group and the ordinary remainder that follows it).
 compute-decimal.
         evaluate s(i)
             when 'I' move 1 to curr-decimal
@@ -50,11 +291,55 @@ compute-decimal.
             when other move 1 to err
         end-evaluate.
 
-        add curr-decimal to result.
- 
-*       If we previously saw smaller value, it should have been subtracted
-*       Make up for it by subtracting previous value twice
+        add curr-decimal to seg-result.
+
+*>      If we previously saw smaller value, it should have been subtracted
+*>      Make up for it by subtracting previous value twice
         if curr-decimal is greater than prev-decimal
-            compute result = result - 2 * prev-decimal
+            compute seg-result = seg-result - 2 * prev-decimal
         end-if.
         move curr-decimal to prev-decimal.
+
+*> Translate the decimal value in result into a roman numeral, placed
+*> back into roman/s(1) occurs 30 with roman-len set to its length.
+*> Values above 3999 are rendered using the same "[XII]MXCIX" bracket
+*> notation accepted by roman-to-decimal: everything above the classic
+*> range is expressed as a thousands multiplier in brackets followed
+*> by the ordinary remainder. Values above 3,999,999 are rejected.
+decimal-to-roman.
+        move spaces to roman.
+        move spaces to rr-buffer.
+        move 1 to rr-out-pos.
+        move result to rr-remaining.
+        if rr-remaining is less than 1 or rr-remaining is greater than 3999999
+            move 1 to err
+        else
+            if rr-remaining is greater than 3999
+                divide rr-remaining by 1000 giving rr-thousands
+                compute rr-remaining = rr-remaining - rr-thousands * 1000
+                string '[' delimited by size
+                    into rr-buffer with pointer rr-out-pos
+                end-string
+                move rr-thousands to rr-arg
+                perform append-roman-digits
+                string ']' delimited by size
+                    into rr-buffer with pointer rr-out-pos
+                end-string
+            end-if
+            move rr-remaining to rr-arg
+            perform append-roman-digits
+            move rr-buffer to roman
+            compute roman-len = rr-out-pos - 1
+        end-if.
+
+*> Greedily append the subtractive-notation roman digits for the
+*> value in rr-arg to rr-buffer at rr-out-pos.
+append-roman-digits.
+        perform varying i from 1 by 1 until i is greater than 13
+            perform until rr-arg is less than rr-value(i)
+                string rr-string(i) delimited by space
+                    into rr-buffer with pointer rr-out-pos
+                end-string
+                subtract rr-value(i) from rr-arg
+            end-perform
+        end-perform.
